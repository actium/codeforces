@@ -1,18 +1,730 @@
-       PROGRAM-ID. 153A.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 A        PIC 9(10) VALUE ZEROES.
-       01 B        PIC 9(10) VALUE ZEROES.
-       01 S        PIC X(10).
-
-       PROCEDURE DIVISION.
-         ACCEPT S
-         MOVE S TO A
-         ACCEPT S
-         MOVE S TO B
-         ADD A TO B
-         MOVE B TO S
-         INSPECT S REPLACING LEADING '0' BY ' '
-         DISPLAY S
-         STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     153A.
+000120 AUTHOR.         D L MASSEY.
+000130 INSTALLATION.   RETAIL OPERATIONS - NIGHT SETTLEMENT.
+000140 DATE-WRITTEN.   01/04/1998.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170* NIGHTLY REGISTER SETTLEMENT.  SUMS THE TWO COUNT AMOUNTS FOR  *
+000180* EACH CASH REGISTER AND PRINTS THE SETTLEMENT REPORT.          *
+000190*****************************************************************
+000200* MODIFICATION HISTORY                                          *
+000210*   DATE        INIT  DESCRIPTION                               *
+000220*   01/04/1998  DLM   ORIGINAL PROGRAM - CONSOLE ACCEPT OF A     *
+000230*                     AND B, ONE REGISTER PER RUN.              *
+000240*   08/09/2026  DLM   CONVERTED TO BATCH MODE.  TRANFILE NOW     *
+000250*                     SUPPLIES A REGISTER NUMBER/A/B TRIPLE PER  *
+000260*                     RECORD AND THE ADD LOGIC LOOPS ONCE PER    *
+000270*                     RECORD INSTEAD OF ACCEPTING A AND B AT THE *
+000280*                     CONSOLE FOR A SINGLE REGISTER.             *
+000290*   08/09/2026  DLM   REPLACED THE CONSOLE DISPLAY WITH A PRINTED*
+000300*                     SETTLEMENT REPORT (REPTFILE) CARRYING A    *
+000310*                     DATE HEADER, ONE LINE PER REGISTER, AND    *
+000320*                     PAGE/REPORT FOOTER TOTALS.                *
+000330*   08/09/2026  DLM   ADDED A NUMERIC EDIT-CHECK ON FIELD A AND   *
+000340*                     FIELD B BEFORE THE MOVE/ADD.  A RECORD     *
+000350*                     THAT FAILS THE CHECK IS REJECTED AND       *
+000360*                     PRINTED ON THE REPORT INSTEAD OF STOPPING  *
+000370*                     THE REST OF THE BATCH.                    *
+000380*   08/09/2026  DLM   ADDED ON SIZE ERROR CHECKING TO THE ADD SO  *
+000390*                     A TOTAL THAT OVERFLOWS 10 DIGITS IS FLAGGED*
+000400*                     ON THE REPORT INSTEAD OF BEING POSTED AS A *
+000410*                     TRUNCATED, WRONG-LOOKING TOTAL.            *
+000420*   08/09/2026  DLM   MADE FIELD A, FIELD B, AND THE REGISTER     *
+000430*                    TOTAL SIGNED (S9(10)) AND ADDED A SIGN BYTE*
+000440*                    TO EACH TRANFILE AMOUNT SO A REGISTER       *
+000450*                    SHORTAGE OR REFUND CAN BE RUN AS A NEGATIVE*
+000460*                    ADJUSTMENT INSTEAD OF BEING HANDLED OFF TO *
+000470*                    THE SIDE.                                 *
+000480*   08/09/2026  DLM   ADDED PARMFILE (RUN CONTROL CARD, OPERATOR *
+000490*                    ID) AND AUDTFILE.  EVERY REGISTER THAT      *
+000500*                    SETTLES CLEAN APPENDS AN AUDIT RECORD WITH  *
+000510*                    THE RUN DATE/TIME, OPERATOR ID, FIELD A,    *
+000520*                    FIELD B, AND THE COMPUTED TOTAL.            *
+000530*   08/09/2026  DLM   ADDED CHKPFILE.  A CHECKPOINT RECORD IS     *
+000540*                    WRITTEN AFTER EVERY TRANFILE RECORD IS      *
+000550*                    DISPOSED OF SO A RESTART AFTER A BAD RECORD *
+000560*                    OR AN ABEND RESUMES AT THE NEXT             *
+000570*                    UNPROCESSED REGISTER INSTEAD OF REPROCESSING*
+000580*                    REGISTERS THAT ALREADY SETTLED CLEAN.       *
+000590*   08/09/2026  DLM   ADDED A GL EXTRACT RECORD (GLIFILE) WRITTEN *
+000600*                    AT END OF RUN SO THE NIGHTLY GRAND TOTAL     *
+000610*                    POSTS TO THE LEDGER INTERFACE JOB INSTEAD OF *
+000620*                    BEING KEYED IN BY HAND THE NEXT MORNING.     *
+000630*   08/09/2026  DLM   ADDED REGMFILE.  THE REGISTER NUMBER ON     *
+000640*                    EACH TRANFILE RECORD IS NOW LOOKED UP ON     *
+000650*                    THE REGISTER MASTER AND REJECTED IF IT IS    *
+000660*                    NOT ON FILE OR NOT CURRENTLY ACTIVE.         *
+000670*   08/09/2026  DLM   ADDED HISTFILE AND EXCPFILE.  TONIGHT'S     *
+000680*                    REGISTER TOTAL IS NOW COMPARED AGAINST LAST  *
+000690*                    NIGHT'S FROM HISTFILE AND ANY VARIANCE PAST  *
+000700*                    THE PARMFILE THRESHOLD IS FLAGGED ON A       *
+000710*                    SEPARATE EXCEPTION REPORT.                  *
+000720*   08/09/2026  DLM   AUDTFILE NOW GETS A RECORD FOR A REJECTED OR *
+000730*                    OVERFLOWED REGISTER TOO, NOT JUST A POSTED   *
+000740*                    ONE, CARRYING THE RAW TRANFILE AMOUNTS AND A *
+000750*                    STATUS BYTE, AND THE REJECT/OVERFLOW REPORT  *
+000760*                    LINE NOW PRINTS THOSE RAW AMOUNTS AS WELL.   *
+000770*                    ON STARTUP, 153A NOW RE-READS TODAY'S         *
+000780*                    AUDTFILE TO REBUILD THE GRAND TOTAL AND THE  *
+000790*                    RUN COUNTERS SO A RESTART'S GL EXTRACT AND   *
+000800*                    REPORT FOOTER REFLECT THE WHOLE NIGHT, NOT   *
+000810*                    JUST THE REGISTERS PROCESSED AFTER RESTART.  *
+000820*                    REGMFILE NOW ABENDS THE RUN IF IT WILL NOT   *
+000830*                    OPEN INSTEAD OF SILENTLY REJECTING EVERY     *
+000840*                    REGISTER AS "NOT ON FILE."                   *
+000850*****************************************************************
+000860 ENVIRONMENT DIVISION.
+000870 CONFIGURATION SECTION.
+000880 SOURCE-COMPUTER.   IBM-370.
+000890 OBJECT-COMPUTER.   IBM-370.
+000900 INPUT-OUTPUT SECTION.
+000910 FILE-CONTROL.
+000920     SELECT TRANFILE ASSIGN TO TRANFILE
+000930         ORGANIZATION IS LINE SEQUENTIAL.
+000940     SELECT REPTFILE ASSIGN TO REPTFILE
+000950         ORGANIZATION IS LINE SEQUENTIAL.
+000960     SELECT PARMFILE ASSIGN TO PARMFILE
+000970         ORGANIZATION IS LINE SEQUENTIAL.
+000980     SELECT AUDTFILE ASSIGN TO AUDTFILE
+000990         ORGANIZATION IS LINE SEQUENTIAL
+001000         FILE STATUS IS WS-AUDTFILE-STATUS.
+001010     SELECT CHKPFILE ASSIGN TO CHKPFILE
+001020         ORGANIZATION IS LINE SEQUENTIAL
+001030         FILE STATUS IS WS-CHKPFILE-STATUS.
+001040     SELECT GLIFILE ASSIGN TO GLIFILE
+001050         ORGANIZATION IS LINE SEQUENTIAL.
+001060     SELECT REGMFILE ASSIGN TO REGMFILE
+001070         ORGANIZATION IS INDEXED
+001080         ACCESS MODE IS RANDOM
+001090         RECORD KEY IS REGM-REG-NO
+001100         FILE STATUS IS WS-REGMFILE-STATUS.
+001110     SELECT HISTFILE ASSIGN TO HISTFILE
+001120         ORGANIZATION IS INDEXED
+001130         ACCESS MODE IS RANDOM
+001140         RECORD KEY IS HIST-REG-NO
+001150         FILE STATUS IS WS-HISTFILE-STATUS.
+001160     SELECT EXCPFILE ASSIGN TO EXCPFILE
+001170         ORGANIZATION IS LINE SEQUENTIAL.
+001180 DATA DIVISION.
+001190 FILE SECTION.
+001200 FD  TRANFILE
+001210     LABEL RECORDS ARE STANDARD.
+001220 COPY TRANREC.
+001230 FD  REPTFILE
+001240     LABEL RECORDS ARE OMITTED.
+001250 01  REPT-RECORD                 PIC X(132).
+001260 FD  PARMFILE
+001270     LABEL RECORDS ARE STANDARD.
+001280 COPY PARMREC.
+001290 FD  AUDTFILE
+001300     LABEL RECORDS ARE STANDARD.
+001310 COPY AUDTREC.
+001320 FD  CHKPFILE
+001330     LABEL RECORDS ARE STANDARD.
+001340 COPY CHKPREC.
+001350 FD  GLIFILE
+001360     LABEL RECORDS ARE OMITTED.
+001370 COPY GLEXTREC.
+001380 FD  REGMFILE.
+001390 COPY REGMSTR.
+001400 FD  HISTFILE.
+001410 COPY REGHIST.
+001420 FD  EXCPFILE
+001430     LABEL RECORDS ARE OMITTED.
+001440 01  EXCP-RECORD                 PIC X(132).
+001450 WORKING-STORAGE SECTION.
+001460 01  A                           PIC S9(10) VALUE ZEROES.
+001470 01  B                           PIC S9(10) VALUE ZEROES.
+001480 01  S                           PIC X(10).
+001490*****************************************************************
+001500* REPORT LINE WORK AREAS                                        *
+001510*****************************************************************
+001520 01  WS-RPT-HDR1-LINE.
+001530     05  FILLER                  PIC X(45) VALUE SPACES.
+001540     05  FILLER                  PIC X(34)
+001550             VALUE 'NIGHTLY REGISTER SETTLEMENT REPORT'.
+001560 01  WS-RPT-HDR2-LINE.
+001570     05  FILLER                  PIC X(05) VALUE SPACES.
+001580     05  FILLER                  PIC X(09) VALUE 'RUN DATE:'.
+001590     05  HDR-RUN-DATE             PIC X(10).
+001600     05  FILLER                  PIC X(100) VALUE SPACES.
+001610     05  FILLER                  PIC X(04) VALUE 'PAGE'.
+001620     05  HDR-PAGE-NO              PIC ZZZ9.
+001630 01  WS-RPT-HDR3-LINE.
+001640     05  FILLER                  PIC X(07) VALUE SPACES.
+001650     05  FILLER                  PIC X(03) VALUE 'REG'.
+001660     05  FILLER                  PIC X(10) VALUE SPACES.
+001670     05  FILLER                  PIC X(06) VALUE 'FIELD '.
+001680     05  FILLER                  PIC X(01) VALUE 'A'.
+001690     05  FILLER                  PIC X(09) VALUE SPACES.
+001700     05  FILLER                  PIC X(06) VALUE 'FIELD '.
+001710     05  FILLER                  PIC X(01) VALUE 'B'.
+001720     05  FILLER                  PIC X(09) VALUE SPACES.
+001730     05  FILLER                  PIC X(05) VALUE 'TOTAL'.
+001740 01  WS-RPT-DTL-LINE.
+001750     05  FILLER                  PIC X(02) VALUE SPACES.
+001760     05  DTL-REG-NO               PIC X(05).
+001770     05  FILLER                  PIC X(04) VALUE SPACES.
+001780     05  DTL-A                    PIC -Z(9)9.
+001790     05  FILLER                  PIC X(03) VALUE SPACES.
+001800     05  DTL-B                    PIC -Z(9)9.
+001810     05  FILLER                  PIC X(03) VALUE SPACES.
+001820     05  DTL-TOTAL                PIC -Z(9)9.
+001830 01  WS-RPT-FTR-LINE.
+001840     05  FILLER                  PIC X(05) VALUE SPACES.
+001850     05  FTR-LABEL                PIC X(20).
+001860     05  FILLER                  PIC X(04) VALUE SPACES.
+001870     05  FTR-TOTAL                PIC -Z(10)9.
+001880 01  WS-RPT-CNT-LINE.
+001890     05  FILLER                  PIC X(05) VALUE SPACES.
+001900     05  CNT-LABEL                PIC X(20).
+001910     05  FILLER                  PIC X(05) VALUE SPACES.
+001920     05  CNT-REG-COUNT            PIC ZZZZ9.
+001930 01  WS-RPT-ERR-LINE.
+001940     05  FILLER                  PIC X(02) VALUE SPACES.
+001950     05  ERR-REG-NO               PIC X(05).
+001960     05  FILLER                  PIC X(02) VALUE SPACES.
+001970     05  ERR-AMT-A-RAW            PIC X(11).
+001980     05  FILLER                  PIC X(02) VALUE SPACES.
+001990     05  ERR-AMT-B-RAW            PIC X(11).
+002000     05  FILLER                  PIC X(03) VALUE SPACES.
+002010     05  ERR-MESSAGE              PIC X(60).
+002020*****************************************************************
+002030* EXCEPTION REPORT WORK AREAS                                    *
+002040*****************************************************************
+002050 01  WS-EXCP-HDR-LINE.
+002060     05  FILLER                  PIC X(35) VALUE SPACES.
+002070     05  FILLER                  PIC X(35)
+002080             VALUE 'NIGHTLY SETTLEMENT EXCEPTION REPORT'.
+002090 01  WS-EXCP-HDR2-LINE.
+002100     05  FILLER                  PIC X(05) VALUE SPACES.
+002110     05  FILLER                  PIC X(09) VALUE 'RUN DATE:'.
+002120     05  EXHDR-RUN-DATE           PIC X(10).
+002130 01  WS-EXCP-COL-LINE.
+002140     05  FILLER                  PIC X(07) VALUE SPACES.
+002150     05  FILLER                  PIC X(03) VALUE 'REG'.
+002160     05  FILLER                  PIC X(08) VALUE SPACES.
+002170     05  FILLER                  PIC X(09) VALUE 'TONIGHT  '.
+002180     05  FILLER                  PIC X(06) VALUE SPACES.
+002190     05  FILLER                  PIC X(09) VALUE 'LAST NITE'.
+002200     05  FILLER                  PIC X(06) VALUE SPACES.
+002210     05  FILLER                  PIC X(08) VALUE 'VARIANCE'.
+002220 01  WS-EXCP-DTL-LINE.
+002230     05  FILLER                  PIC X(02) VALUE SPACES.
+002240     05  EXDTL-REG-NO             PIC X(05).
+002250     05  FILLER                  PIC X(05) VALUE SPACES.
+002260     05  EXDTL-TONIGHT            PIC -Z(9)9.
+002270     05  FILLER                  PIC X(03) VALUE SPACES.
+002280     05  EXDTL-LAST-NITE          PIC -Z(9)9.
+002290     05  FILLER                  PIC X(03) VALUE SPACES.
+002300     05  EXDTL-VARIANCE           PIC -Z(10)9.
+002310*****************************************************************
+002320* REPORT CONTROL COUNTERS AND SWITCHES                          *
+002330*****************************************************************
+002340 77  WS-LINES-PER-PAGE           PIC 9(03) VALUE 050.
+002350 77  WS-PAGE-NO                  PIC 9(04) VALUE ZEROES.
+002360 77  WS-LINE-CTR                 PIC 9(03) VALUE ZEROES.
+002370 77  WS-PAGE-TOTAL               PIC S9(11) VALUE ZEROES.
+002380 77  WS-GRAND-TOTAL              PIC S9(11) VALUE ZEROES.
+002390 77  WS-REG-COUNT                PIC 9(05) VALUE ZEROES.
+002400 77  WS-REJECT-COUNT             PIC 9(05) VALUE ZEROES.
+002410 77  WS-OVERFLOW-COUNT           PIC 9(05) VALUE ZEROES.
+002420 77  WS-REG-TOTAL                PIC S9(10) VALUE ZEROES.
+002430 01  WS-CURRENT-DATE.
+002440     05  WS-CUR-CCYY              PIC 9(04).
+002450     05  WS-CUR-MM                PIC 9(02).
+002460     05  WS-CUR-DD                PIC 9(02).
+002470 01  WS-REPORT-DATE               PIC X(10).
+002480 01  WS-CURRENT-TIME              PIC 9(08).
+002490 01  WS-OPERATOR-ID               PIC X(08).
+002500 01  WS-COMPANY-CODE              PIC X(05).
+002510 01  WS-GL-ACCOUNT                PIC X(10).
+002520 01  WS-AUDTFILE-STATUS           PIC X(02).
+002530 01  WS-CHKPFILE-STATUS           PIC X(02).
+002540 01  WS-REGMFILE-STATUS           PIC X(02).
+002550 01  WS-HISTFILE-STATUS           PIC X(02).
+002560 01  WS-VARIANCE-THRESHOLD        PIC S9(10) VALUE ZEROES.
+002570 77  WS-VARIANCE                  PIC S9(11) VALUE ZEROES.
+002580 77  WS-RESTART-COUNT             PIC 9(05) VALUE ZEROES.
+002590 77  WS-SKIP-CTR                  PIC 9(05) VALUE ZEROES.
+002600 01  WS-SWITCHES.
+002610     05  WS-EOF-SW                PIC X(01) VALUE 'N'.
+002620         88  WS-EOF                          VALUE 'Y'.
+002630     05  WS-CHKP-EOF-SW           PIC X(01) VALUE 'N'.
+002640         88  WS-CHKP-EOF                     VALUE 'Y'.
+002650     05  WS-AUDT-EOF-SW           PIC X(01) VALUE 'N'.
+002660         88  WS-AUDT-EOF                     VALUE 'Y'.
+002665     05  WS-HIST-FOUND-SW         PIC X(01) VALUE 'N'.
+002666         88  WS-HIST-FOUND                   VALUE 'Y'.
+002670*****************************************************************
+002680 PROCEDURE DIVISION.
+002690 0000-MAINLINE.
+002700     PERFORM 1000-INITIALIZE
+002710     PERFORM 2000-PROCESS-REGISTER THRU 2000-PROCESS-REGISTER-EXIT
+002720         UNTIL WS-EOF
+002730     PERFORM 9000-TERMINATE
+002740     STOP RUN.
+002750*****************************************************************
+002760* 1000-INITIALIZE -- OPEN THE FILES, READ THE RUN CONTROL CARD,   *
+002770* BUILD THE RUN DATE, PRINT THE FIRST REPORT PAGE HEADING, AND    *
+002780* PRIME THE PROCESSING LOOP WITH THE FIRST TRANSACTION RECORD.   *
+002790*****************************************************************
+002800 1000-INITIALIZE.
+002810     OPEN INPUT TRANFILE
+002820     OPEN OUTPUT REPTFILE
+002830     OPEN OUTPUT GLIFILE
+002840     OPEN OUTPUT EXCPFILE
+002850     OPEN INPUT REGMFILE
+002860     IF WS-REGMFILE-STATUS NOT = '00'
+002870         DISPLAY 'REGMFILE WILL NOT OPEN - STATUS '
+002875             WS-REGMFILE-STATUS
+002880         DISPLAY '153A TERMINATING - REGISTER MASTER IS REQUIRED'
+002890         MOVE 16 TO RETURN-CODE
+002900         STOP RUN
+002910     END-IF
+002920     OPEN I-O HISTFILE
+002930     IF WS-HISTFILE-STATUS NOT = '00'
+002940         OPEN OUTPUT HISTFILE
+002950         CLOSE HISTFILE
+002960         OPEN I-O HISTFILE
+002970     END-IF
+002980     OPEN INPUT PARMFILE
+002990     MOVE 'BATCH   ' TO WS-OPERATOR-ID
+003000     MOVE SPACES    TO WS-COMPANY-CODE
+003010     MOVE SPACES    TO WS-GL-ACCOUNT
+003020     MOVE ZEROES    TO WS-VARIANCE-THRESHOLD
+003030     READ PARMFILE
+003040         AT END
+003050             CONTINUE
+003060         NOT AT END
+003070             MOVE PARM-OPERATOR-ID        TO WS-OPERATOR-ID
+003080             MOVE PARM-COMPANY-CODE       TO WS-COMPANY-CODE
+003090             MOVE PARM-GL-ACCOUNT         TO WS-GL-ACCOUNT
+003100             MOVE PARM-VARIANCE-THRESHOLD TO WS-VARIANCE-THRESHOLD
+003110     END-READ
+003120     CLOSE PARMFILE
+003130     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+003140     ACCEPT WS-CURRENT-TIME FROM TIME
+003150     MOVE WS-CUR-MM TO WS-REPORT-DATE(1:2)
+003160     MOVE '/' TO WS-REPORT-DATE(3:1)
+003170     MOVE WS-CUR-DD TO WS-REPORT-DATE(4:2)
+003180     MOVE '/' TO WS-REPORT-DATE(6:1)
+003190     MOVE WS-CUR-CCYY TO WS-REPORT-DATE(7:4)
+003200     PERFORM 1100-LOAD-CHECKPOINT
+003210     PERFORM 1180-RESTORE-ACCUMULATORS
+003220     OPEN EXTEND AUDTFILE
+003230     IF WS-AUDTFILE-STATUS NOT = '00'
+003240         OPEN OUTPUT AUDTFILE
+003250     END-IF
+003260     PERFORM 2100-WRITE-REPORT-HEADER
+003270     PERFORM 2200-WRITE-EXCEPTION-HEADER
+003280     PERFORM 8000-READ-TRANFILE
+003290     PERFORM 1150-SKIP-CHECKPOINTED-RECORDS.
+003300*****************************************************************
+003310* 1100-LOAD-CHECKPOINT -- COUNT HOW MANY TRANFILE RECORDS WERE    *
+003320* ALREADY CHECKPOINTED ON A PRIOR RUN, THEN REOPEN CHKPFILE FOR   *
+003330* EXTEND SO THIS RUN APPENDS NEW CHECKPOINTS BEHIND THEM.         *
+003340*****************************************************************
+003350 1100-LOAD-CHECKPOINT.
+003360     MOVE ZEROES TO WS-RESTART-COUNT
+003370     OPEN INPUT CHKPFILE
+003380     IF WS-CHKPFILE-STATUS = '00'
+003390         MOVE 'N' TO WS-CHKP-EOF-SW
+003400         PERFORM 1110-COUNT-CHECKPOINT-RECORD
+003410             UNTIL WS-CHKP-EOF
+003420         CLOSE CHKPFILE
+003430     END-IF
+003440     OPEN EXTEND CHKPFILE
+003450     IF WS-CHKPFILE-STATUS NOT = '00'
+003460         OPEN OUTPUT CHKPFILE
+003470     END-IF.
+003480*****************************************************************
+003490* 1110-COUNT-CHECKPOINT-RECORD -- COUNT ONE PRIOR CHECKPOINT.     *
+003500*****************************************************************
+003510 1110-COUNT-CHECKPOINT-RECORD.
+003520     READ CHKPFILE
+003530         AT END
+003540             MOVE 'Y' TO WS-CHKP-EOF-SW
+003550         NOT AT END
+003560             ADD 1 TO WS-RESTART-COUNT
+003570     END-READ.
+003580*****************************************************************
+003590* 1150-SKIP-CHECKPOINTED-RECORDS -- RE-READ PAST THE TRANFILE     *
+003600* RECORDS ALREADY CHECKPOINTED ON A PRIOR RUN SO PROCESSING       *
+003610* RESUMES AT THE NEXT UNPROCESSED REGISTER.                      *
+003620*****************************************************************
+003630 1150-SKIP-CHECKPOINTED-RECORDS.
+003640     MOVE ZEROES TO WS-SKIP-CTR
+003650     PERFORM 1160-SKIP-ONE-RECORD
+003660         UNTIL WS-SKIP-CTR = WS-RESTART-COUNT OR WS-EOF.
+003670*****************************************************************
+003680* 1160-SKIP-ONE-RECORD -- RE-READ ONE ALREADY-CHECKPOINTED        *
+003690* TRANFILE RECORD WITHOUT PROCESSING IT.                         *
+003700*****************************************************************
+003710 1160-SKIP-ONE-RECORD.
+003720     PERFORM 8000-READ-TRANFILE
+003730     ADD 1 TO WS-SKIP-CTR.
+003740*****************************************************************
+003750* 1180-RESTORE-ACCUMULATORS -- ON A RESTART, THE GRAND TOTAL AND   *
+003760* THE RUN COUNTERS BELOW WERE ZEROED BY WORKING-STORAGE VALUE      *
+003770* CLAUSES EVEN THOUGH 1150-SKIP-CHECKPOINTED-RECORDS IS ABOUT TO   *
+003780* SKIP PAST REGISTERS A PRIOR RUN ALREADY POSTED, REJECTED, OR     *
+003790* FLAGGED AS AN OVERFLOW.  REBUILD THEM HERE BY RE-READING TODAY'S *
+003800* AUDTFILE RECORDS, WHICH CARRY ONE ENTRY FOR EVERY REGISTER ANY   *
+003810* RUN HAS DISPOSED OF TONIGHT, SO THE GL EXTRACT AND THE REPORT    *
+003820* FOOTER REFLECT THE WHOLE NIGHT AND NOT JUST THIS RUN.  NOTE THAT *
+003822* WS-PAGE-TOTAL IS DELIBERATELY NOT RESTORED HERE -- IT IS A       *
+003824* PRINT SUBTOTAL FOR THE CURRENT REPTFILE PAGE, AND THIS RUN       *
+003826* STARTS A BRAND NEW REPTFILE AT PAGE ONE, SO IT PROPERLY STARTS   *
+003828* AT ZERO REGARDLESS OF HOW FAR A PRIOR RUN'S PAGE HAD GOTTEN.     *
+003830*****************************************************************
+003840 1180-RESTORE-ACCUMULATORS.
+003850     OPEN INPUT AUDTFILE
+003860     IF WS-AUDTFILE-STATUS = '00'
+003870         MOVE 'N' TO WS-AUDT-EOF-SW
+003880         PERFORM 1190-ACCUMULATE-AUDIT-RECORD
+003890             UNTIL WS-AUDT-EOF
+003900         CLOSE AUDTFILE
+003910     END-IF.
+003920*****************************************************************
+003930* 1190-ACCUMULATE-AUDIT-RECORD -- FOLD ONE PRIOR AUDTFILE RECORD   *
+003940* FOR TODAY'S RUN DATE INTO THE APPROPRIATE RESTORED ACCUMULATOR.  *
+003950*****************************************************************
+003960 1190-ACCUMULATE-AUDIT-RECORD.
+003970     READ AUDTFILE
+003980         AT END
+003990             MOVE 'Y' TO WS-AUDT-EOF-SW
+004000         NOT AT END
+004010             IF AUDT-RUN-DATE = WS-CURRENT-DATE
+004020                 IF AUDT-POSTED
+004030                     ADD AUDT-TOTAL TO WS-GRAND-TOTAL
+004040                     ADD 1 TO WS-REG-COUNT
+004050                 ELSE
+004060                 IF AUDT-REJECTED
+004070                     ADD 1 TO WS-REJECT-COUNT
+004080                 ELSE
+004090                 IF AUDT-OVERFLOWED
+004100                     ADD 1 TO WS-OVERFLOW-COUNT
+004110                 END-IF
+004120                 END-IF
+004130                 END-IF
+004140             END-IF
+004150     END-READ.
+004200*****************************************************************
+004210* 2000-PROCESS-REGISTER -- EDIT FIELD A AND FIELD B, SUM THEM FOR *
+004220* THE CURRENT REGISTER, PRINT THE DETAIL LINE, AND READ THE NEXT  *
+004230* TRANSACTION RECORD.  A RECORD WHOSE FIELD A OR FIELD B IS NOT   *
+004240* NUMERIC IS REJECTED RATHER THAN SUMMED.                        *
+004250*****************************************************************
+004260 2000-PROCESS-REGISTER.
+004270     MOVE TRAN-REG-NO TO REGM-REG-NO
+004280     READ REGMFILE
+004290         INVALID KEY
+004300             MOVE 'REGISTER NOT ON FILE - RECORD REJECTED'
+004310                 TO ERR-MESSAGE
+004320             PERFORM 3100-WRITE-REJECT-LINE
+004330             GO TO 2000-PROCESS-REGISTER-EXIT
+004340     END-READ
+004350     IF NOT REGM-ACTIVE
+004360         MOVE 'REGISTER IS NOT ACTIVE - RECORD REJECTED'
+004370             TO ERR-MESSAGE
+004380         PERFORM 3100-WRITE-REJECT-LINE
+004390         GO TO 2000-PROCESS-REGISTER-EXIT
+004400     END-IF
+004410     MOVE TRAN-A-AMT-X TO S
+004420     IF S IS NOT NUMERIC
+004430         MOVE 'FIELD A IS NOT NUMERIC - RECORD REJECTED'
+004440             TO ERR-MESSAGE
+004450         PERFORM 3100-WRITE-REJECT-LINE
+004460         GO TO 2000-PROCESS-REGISTER-EXIT
+004470     END-IF
+004480     IF NOT TRAN-A-POSITIVE AND NOT TRAN-A-NEGATIVE
+004490         MOVE 'FIELD A SIGN IS NOT + OR - - RECORD REJECTED'
+004500             TO ERR-MESSAGE
+004510         PERFORM 3100-WRITE-REJECT-LINE
+004520         GO TO 2000-PROCESS-REGISTER-EXIT
+004530     END-IF
+004540     MOVE S TO A
+004550     IF TRAN-A-NEGATIVE
+004560         MULTIPLY A BY -1 GIVING A
+004570     END-IF
+004580     MOVE TRAN-B-AMT-X TO S
+004590     IF S IS NOT NUMERIC
+004600         MOVE 'FIELD B IS NOT NUMERIC - RECORD REJECTED'
+004610             TO ERR-MESSAGE
+004620         PERFORM 3100-WRITE-REJECT-LINE
+004630         GO TO 2000-PROCESS-REGISTER-EXIT
+004640     END-IF
+004650     IF NOT TRAN-B-POSITIVE AND NOT TRAN-B-NEGATIVE
+004660         MOVE 'FIELD B SIGN IS NOT + OR - - RECORD REJECTED'
+004670             TO ERR-MESSAGE
+004680         PERFORM 3100-WRITE-REJECT-LINE
+004690         GO TO 2000-PROCESS-REGISTER-EXIT
+004700     END-IF
+004710     MOVE S TO B
+004720     IF TRAN-B-NEGATIVE
+004730         MULTIPLY B BY -1 GIVING B
+004740     END-IF
+004750     ADD A TO B GIVING WS-REG-TOTAL
+004760         ON SIZE ERROR
+004770             MOVE 'FIELD A PLUS FIELD B EXCEEDS 10 DIGITS'
+004780                 TO ERR-MESSAGE
+004790             PERFORM 3200-WRITE-OVERFLOW-LINE
+004800             GO TO 2000-PROCESS-REGISTER-EXIT
+004810     END-ADD
+004820     PERFORM 3000-WRITE-DETAIL-LINE
+004830     ADD WS-REG-TOTAL TO WS-PAGE-TOTAL
+004840         ON SIZE ERROR
+004850             MOVE 'PAGE TOTAL ACCUMULATOR EXCEEDS 11 DIGITS'
+004860                 TO ERR-MESSAGE
+004870             PERFORM 3200-WRITE-OVERFLOW-LINE
+004875             GO TO 2000-PROCESS-REGISTER-EXIT
+004880     END-ADD
+004890     ADD WS-REG-TOTAL TO WS-GRAND-TOTAL
+004900         ON SIZE ERROR
+004910             MOVE 'GRAND TOTAL ACCUMULATOR EXCEEDS 11 DIGITS'
+004920                 TO ERR-MESSAGE
+004930             PERFORM 3200-WRITE-OVERFLOW-LINE
+004935             GO TO 2000-PROCESS-REGISTER-EXIT
+004940     END-ADD
+004950     MOVE 'P' TO AUDT-STATUS
+004960     PERFORM 3300-WRITE-AUDIT-LINE
+004970     PERFORM 3700-CHECK-VARIANCE
+004980     ADD 1 TO WS-REG-COUNT.
+004990 2000-PROCESS-REGISTER-EXIT.
+005000     PERFORM 3400-WRITE-CHECKPOINT
+005010     PERFORM 8000-READ-TRANFILE.
+005020*****************************************************************
+005030* 2100-WRITE-REPORT-HEADER -- START A NEW REPORT PAGE.          *
+005040*****************************************************************
+005050 2100-WRITE-REPORT-HEADER.
+005060     ADD 1 TO WS-PAGE-NO
+005070     MOVE WS-PAGE-NO TO HDR-PAGE-NO
+005080     MOVE WS-REPORT-DATE TO HDR-RUN-DATE
+005090     WRITE REPT-RECORD FROM WS-RPT-HDR1-LINE
+005100         AFTER ADVANCING PAGE
+005110     WRITE REPT-RECORD FROM WS-RPT-HDR2-LINE
+005120         AFTER ADVANCING 1 LINE
+005130     WRITE REPT-RECORD FROM WS-RPT-HDR3-LINE
+005140         AFTER ADVANCING 2 LINES
+005150     MOVE ZEROES TO WS-LINE-CTR.
+005160*****************************************************************
+005170* 2200-WRITE-EXCEPTION-HEADER -- PRINT THE ONE-TIME HEADING ON    *
+005180* THE EXCEPTION REPORT.                                          *
+005190*****************************************************************
+005200 2200-WRITE-EXCEPTION-HEADER.
+005210     MOVE WS-REPORT-DATE TO EXHDR-RUN-DATE
+005220     WRITE EXCP-RECORD FROM WS-EXCP-HDR-LINE
+005230         AFTER ADVANCING PAGE
+005240     WRITE EXCP-RECORD FROM WS-EXCP-HDR2-LINE
+005250         AFTER ADVANCING 1 LINE
+005260     WRITE EXCP-RECORD FROM WS-EXCP-COL-LINE
+005270         AFTER ADVANCING 2 LINES.
+005280*****************************************************************
+005290* 3000-WRITE-DETAIL-LINE -- PRINT ONE SETTLEMENT LINE, STARTING  *
+005300* A NEW PAGE FIRST WHEN THE CURRENT PAGE IS FULL.                *
+005310*****************************************************************
+005320 3000-WRITE-DETAIL-LINE.
+005330     PERFORM 3500-CHECK-PAGE-BREAK
+005340     MOVE TRAN-REG-NO TO DTL-REG-NO
+005350     MOVE A TO DTL-A
+005360     MOVE B TO DTL-B
+005370     MOVE WS-REG-TOTAL TO DTL-TOTAL
+005380     WRITE REPT-RECORD FROM WS-RPT-DTL-LINE
+005390         AFTER ADVANCING 1 LINE
+005400     ADD 1 TO WS-LINE-CTR.
+005410*****************************************************************
+005420* 3300-WRITE-AUDIT-LINE -- APPEND AN AUDIT RECORD FOR THIS        *
+005430* REGISTER TO AUDTFILE SO THE RUN CAN BE TRACED BACK LATER,      *
+005440* WHETHER THE REGISTER WAS POSTED, REJECTED, OR OVERFLOWED.      *
+005450* AUDT-STATUS MUST BE MOVED BY THE CALLER BEFORE THIS IS         *
+005460* PERFORMED.  THE RAW TRANFILE SIGN/AMOUNT TEXT IS CAPTURED      *
+005470* REGARDLESS OF STATUS SINCE IT IS ALWAYS AVAILABLE, EVEN WHEN   *
+005480* THE FIELD FAILED THE NUMERIC EDIT; THE COMPUTED AMOUNTS ARE    *
+005490* ONLY MEANINGFUL -- AND ONLY MOVED -- FOR A RECORD THAT POSTED. *
+005500*****************************************************************
+005510 3300-WRITE-AUDIT-LINE.
+005520     MOVE WS-CURRENT-DATE TO AUDT-RUN-DATE
+005530     MOVE WS-CURRENT-TIME TO AUDT-RUN-TIME
+005540     MOVE WS-OPERATOR-ID  TO AUDT-OPERATOR-ID
+005550     MOVE TRAN-REG-NO     TO AUDT-REG-NO
+005560     MOVE TRAN-A-SIGN     TO AUDT-AMT-A-RAW(1:1)
+005570     MOVE TRAN-A-AMT-X    TO AUDT-AMT-A-RAW(2:10)
+005580     MOVE TRAN-B-SIGN     TO AUDT-AMT-B-RAW(1:1)
+005590     MOVE TRAN-B-AMT-X    TO AUDT-AMT-B-RAW(2:10)
+005600     IF AUDT-POSTED
+005610         MOVE A               TO AUDT-AMT-A
+005620         MOVE B               TO AUDT-AMT-B
+005630         MOVE WS-REG-TOTAL    TO AUDT-TOTAL
+005640         MOVE SPACES          TO AUDT-MESSAGE
+005650     ELSE
+005660         MOVE ZEROES          TO AUDT-AMT-A AUDT-AMT-B AUDT-TOTAL
+005670         MOVE ERR-MESSAGE     TO AUDT-MESSAGE
+005680     END-IF
+005690     WRITE AUDT-RECORD.
+005700*****************************************************************
+005710* 3400-WRITE-CHECKPOINT -- RECORD THAT THIS TRANFILE REGISTER HAS  *
+005720* BEEN FULLY HANDLED (POSTED, REJECTED, OR OVERFLOWED) SO A        *
+005730* RESTART WILL SKIP PAST IT RATHER THAN PROCESS IT AGAIN.          *
+005740*****************************************************************
+005750 3400-WRITE-CHECKPOINT.
+005760     MOVE TRAN-REG-NO TO CHKP-REG-NO
+005770     WRITE CHKP-RECORD.
+005780*****************************************************************
+005790* 3700-CHECK-VARIANCE -- COMPARE TONIGHT'S TOTAL FOR THIS REGISTER *
+005800* AGAINST LAST NIGHT'S FROM HISTFILE AND FLAG IT ON THE EXCEPTION  *
+005810* REPORT WHEN THE VARIANCE EXCEEDS THE PARMFILE THRESHOLD.  THEN  *
+005820* POST TONIGHT'S TOTAL BACK TO HISTFILE AS THE NEW "PRIOR NIGHT"  *
+005830* FIGURE FOR TOMORROW'S RUN.                                     *
+005840*****************************************************************
+005850 3700-CHECK-VARIANCE.
+005860     MOVE TRAN-REG-NO TO HIST-REG-NO
+005865     MOVE 'N' TO WS-HIST-FOUND-SW
+005870     READ HISTFILE
+005880         INVALID KEY
+005890             MOVE ZEROES TO HIST-PRIOR-TOTAL
+005900         NOT INVALID KEY
+005905             MOVE 'Y' TO WS-HIST-FOUND-SW
+005910             SUBTRACT HIST-PRIOR-TOTAL FROM WS-REG-TOTAL
+005920                 GIVING WS-VARIANCE
+005930             IF WS-VARIANCE < 0
+005940                 MULTIPLY WS-VARIANCE BY -1 GIVING WS-VARIANCE
+005950             END-IF
+005960             IF WS-VARIANCE > WS-VARIANCE-THRESHOLD
+005970                 PERFORM 3750-WRITE-EXCEPTION-LINE
+005980             END-IF
+005990     END-READ
+006000     MOVE WS-REG-TOTAL TO HIST-PRIOR-TOTAL
+006010     IF WS-HIST-FOUND
+006020         REWRITE HIST-RECORD
+006030     ELSE
+006040         WRITE HIST-RECORD
+006050     END-IF.
+006060*****************************************************************
+006070* 3750-WRITE-EXCEPTION-LINE -- PRINT ONE LINE ON THE EXCEPTION     *
+006080* REPORT FOR A REGISTER WHOSE VARIANCE EXCEEDS THE THRESHOLD.      *
+006090*****************************************************************
+006100 3750-WRITE-EXCEPTION-LINE.
+006110     MOVE TRAN-REG-NO     TO EXDTL-REG-NO
+006120     MOVE WS-REG-TOTAL    TO EXDTL-TONIGHT
+006130     MOVE HIST-PRIOR-TOTAL TO EXDTL-LAST-NITE
+006140     MOVE WS-VARIANCE     TO EXDTL-VARIANCE
+006150     WRITE EXCP-RECORD FROM WS-EXCP-DTL-LINE
+006160         AFTER ADVANCING 1 LINE.
+006170*****************************************************************
+006180* 3100-WRITE-REJECT-LINE -- PRINT A REJECTED-RECORD MESSAGE ON    *
+006190* THE REPORT IN PLACE OF A DETAIL LINE, CARRYING THE RAW TRANFILE *
+006200* AMOUNTS SO THE REJECT CAN BE TRACED BACK, COUNT THE REJECT, AND *
+006210* APPEND AN AUDTFILE RECORD SO THE REJECT SURVIVES AFTER TRANFILE *
+006220* IS GONE.                                                       *
+006230*****************************************************************
+006240 3100-WRITE-REJECT-LINE.
+006250     PERFORM 3500-CHECK-PAGE-BREAK
+006260     MOVE TRAN-REG-NO TO ERR-REG-NO
+006270     MOVE TRAN-A-SIGN TO ERR-AMT-A-RAW(1:1)
+006280     MOVE TRAN-A-AMT-X TO ERR-AMT-A-RAW(2:10)
+006290     MOVE TRAN-B-SIGN TO ERR-AMT-B-RAW(1:1)
+006300     MOVE TRAN-B-AMT-X TO ERR-AMT-B-RAW(2:10)
+006310     WRITE REPT-RECORD FROM WS-RPT-ERR-LINE
+006320         AFTER ADVANCING 1 LINE
+006330     ADD 1 TO WS-LINE-CTR
+006340     ADD 1 TO WS-REJECT-COUNT
+006350     MOVE 'R' TO AUDT-STATUS
+006360     PERFORM 3300-WRITE-AUDIT-LINE.
+006370*****************************************************************
+006380* 3200-WRITE-OVERFLOW-LINE -- PRINT AN OVERFLOW MESSAGE ON THE    *
+006390* REPORT IN PLACE OF A DETAIL LINE, CARRYING THE RAW TRANFILE     *
+006400* AMOUNTS SO THE OVERFLOW CAN BE TRACED BACK, COUNT THE OVERFLOW, *
+006410* AND APPEND AN AUDTFILE RECORD.  THE TOTAL IS NOT POSTED TO      *
+006420* EITHER ACCUMULATOR.                                            *
+006430*****************************************************************
+006440 3200-WRITE-OVERFLOW-LINE.
+006450     PERFORM 3500-CHECK-PAGE-BREAK
+006460     MOVE TRAN-REG-NO TO ERR-REG-NO
+006470     MOVE TRAN-A-SIGN TO ERR-AMT-A-RAW(1:1)
+006480     MOVE TRAN-A-AMT-X TO ERR-AMT-A-RAW(2:10)
+006490     MOVE TRAN-B-SIGN TO ERR-AMT-B-RAW(1:1)
+006500     MOVE TRAN-B-AMT-X TO ERR-AMT-B-RAW(2:10)
+006510     WRITE REPT-RECORD FROM WS-RPT-ERR-LINE
+006520         AFTER ADVANCING 1 LINE
+006530     ADD 1 TO WS-LINE-CTR
+006540     ADD 1 TO WS-OVERFLOW-COUNT
+006550     MOVE 'O' TO AUDT-STATUS
+006560     PERFORM 3300-WRITE-AUDIT-LINE.
+006570*****************************************************************
+006580* 3500-CHECK-PAGE-BREAK -- START A NEW REPORT PAGE WHEN THE       *
+006590* CURRENT PAGE IS FULL.                                          *
+006600*****************************************************************
+006610 3500-CHECK-PAGE-BREAK.
+006620     IF WS-LINE-CTR >= WS-LINES-PER-PAGE
+006630         PERFORM 3600-WRITE-PAGE-FOOTER
+006640         PERFORM 2100-WRITE-REPORT-HEADER
+006650     END-IF.
+006660*****************************************************************
+006670* 3600-WRITE-PAGE-FOOTER -- PRINT THE SUBTOTAL FOR THE PAGE THAT *
+006680* IS ENDING AND RESET THE PAGE ACCUMULATORS.                    *
+006690*****************************************************************
+006700 3600-WRITE-PAGE-FOOTER.
+006710     MOVE 'PAGE TOTAL'           TO FTR-LABEL
+006720     MOVE WS-PAGE-TOTAL          TO FTR-TOTAL
+006730     WRITE REPT-RECORD FROM WS-RPT-FTR-LINE
+006740         AFTER ADVANCING 2 LINES
+006750     MOVE ZEROES TO WS-PAGE-TOTAL.
+006760*****************************************************************
+006770* 8000-READ-TRANFILE -- READ THE NEXT TRANSACTION RECORD AND SET *
+006780* THE END-OF-FILE SWITCH WHEN TRANFILE IS EXHAUSTED.             *
+006790*****************************************************************
+006800 8000-READ-TRANFILE.
+006810     READ TRANFILE
+006820         AT END
+006830             MOVE 'Y' TO WS-EOF-SW
+006840     END-READ.
+006850*****************************************************************
+006860* 9000-TERMINATE -- PRINT THE FINAL PAGE SUBTOTAL AND THE REPORT *
+006870* GRAND TOTAL, THEN CLOSE ALL FILES.                            *
+006880*****************************************************************
+006890 9000-TERMINATE.
+006900     PERFORM 3600-WRITE-PAGE-FOOTER
+006910     MOVE 'REPORT GRAND TOTAL'   TO FTR-LABEL
+006920     MOVE WS-GRAND-TOTAL         TO FTR-TOTAL
+006930     WRITE REPT-RECORD FROM WS-RPT-FTR-LINE
+006940         AFTER ADVANCING 2 LINES
+006950     MOVE 'REGISTERS PROCESSED:' TO CNT-LABEL
+006960     MOVE WS-REG-COUNT TO CNT-REG-COUNT
+006970     WRITE REPT-RECORD FROM WS-RPT-CNT-LINE
+006980         AFTER ADVANCING 1 LINE
+006990     MOVE 'REGISTERS REJECTED: '  TO CNT-LABEL
+007000     MOVE WS-REJECT-COUNT TO CNT-REG-COUNT
+007010     WRITE REPT-RECORD FROM WS-RPT-CNT-LINE
+007020         AFTER ADVANCING 1 LINE
+007030     MOVE 'TOTALS OVERFLOWED:  '  TO CNT-LABEL
+007040     MOVE WS-OVERFLOW-COUNT TO CNT-REG-COUNT
+007050     WRITE REPT-RECORD FROM WS-RPT-CNT-LINE
+007060         AFTER ADVANCING 1 LINE
+007070     PERFORM 9100-WRITE-GL-EXTRACT
+007080     CLOSE TRANFILE
+007090     CLOSE REPTFILE
+007100     CLOSE AUDTFILE
+007110* THE BATCH RAN THROUGH TO A CLEAN END-OF-FILE, SO THE CHECKPOINTS
+007120* TAKEN DURING THIS RUN ARE NO LONGER NEEDED -- RESET CHKPFILE TO
+007130* EMPTY HERE SO TOMORROW NIGHT'S RUN STARTS WITH NO RECORDS TO
+007140* SKIP.  (A RUN THAT ABENDS NEVER REACHES 9000-TERMINATE, SO A
+007150* PARTIAL NIGHT'S CHECKPOINTS ARE LEFT INTACT FOR THAT RESTART.)
+007160     CLOSE CHKPFILE
+007170     OPEN OUTPUT CHKPFILE
+007180     CLOSE CHKPFILE
+007190     CLOSE GLIFILE
+007200     CLOSE REGMFILE
+007210     CLOSE HISTFILE
+007220     CLOSE EXCPFILE.
+007230*****************************************************************
+007240* 9100-WRITE-GL-EXTRACT -- WRITE THE NIGHTLY GRAND TOTAL TO THE   *
+007250* GL INTERFACE FILE FOR THE LEDGER INTERFACE JOB TO PICK UP.      *
+007260*****************************************************************
+007270 9100-WRITE-GL-EXTRACT.
+007280     MOVE WS-COMPANY-CODE        TO GL-COMPANY-CODE
+007290     MOVE WS-GL-ACCOUNT          TO GL-ACCOUNT
+007300     MOVE WS-GRAND-TOTAL         TO GL-AMOUNT
+007310     MOVE WS-CURRENT-DATE        TO GL-BUSINESS-DATE
+007320     WRITE GL-RECORD.
