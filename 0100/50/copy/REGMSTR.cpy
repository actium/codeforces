@@ -0,0 +1,12 @@
+000100*****************************************************************
+000200* REGMSTR.CPY                                                   *
+000300* REGISTER MASTER RECORD - ONE PER PHYSICAL CASH REGISTER.      *
+000400* 153A LOOKS UP THE INCOMING TRANFILE REGISTER NUMBER AGAINST   *
+000500* THIS FILE AND REJECTS ANY REGISTER THAT IS NOT ON FILE OR IS  *
+000600* NOT CURRENTLY ACTIVE.                                        *
+000700*****************************************************************
+000800 01  REGM-RECORD.
+000900     05  REGM-REG-NO             PIC X(05).
+001000     05  REGM-STATUS             PIC X(01).
+001100         88  REGM-ACTIVE                     VALUE 'A'.
+001200         88  REGM-INACTIVE                   VALUE 'I'.
