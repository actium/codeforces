@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200* TRANREC.CPY                                                   *
+000300* NIGHTLY REGISTER TRANSACTION RECORD - ONE PER REGISTER, HELD  *
+000400* ON TRANFILE.  REG NO / FIELD A / FIELD B ARE KEPT ALPHANUMERIC*
+000500* ON THE RECORD SO 153A CAN EDIT THEM BEFORE CONVERTING THEM TO *
+000600* NUMERIC, THE SAME WAY THE OLD CONSOLE ACCEPT VALUE WAS EDITED.*
+000650* EACH AMOUNT CARRIES ITS OWN SIGN BYTE SO A REGISTER SHORTAGE  *
+000660* OR REFUND ADJUSTMENT CAN BE ENTERED AS A NEGATIVE AMOUNT.     *
+000700*****************************************************************
+000800 01  TRAN-RECORD.
+000900     05  TRAN-REG-NO             PIC X(05).
+001000     05  TRAN-A-SIGN             PIC X(01).
+001010         88  TRAN-A-NEGATIVE                 VALUE '-'.
+001020         88  TRAN-A-POSITIVE                 VALUE '+', ' '.
+001100     05  TRAN-A-AMT-X            PIC X(10).
+001110     05  TRAN-B-SIGN             PIC X(01).
+001120         88  TRAN-B-NEGATIVE                 VALUE '-'.
+001130         88  TRAN-B-POSITIVE                 VALUE '+', ' '.
+001140     05  TRAN-B-AMT-X            PIC X(10).
