@@ -0,0 +1,9 @@
+000100*****************************************************************
+000200* CHKPREC.CPY                                                   *
+000300* CHECKPOINT RECORD - ONE PER TRANFILE RECORD THAT 153A HAS      *
+000400* FINISHED HANDLING (POSTED, REJECTED, OR FLAGGED AS AN         *
+000500* OVERFLOW).  A RESTART COUNTS THESE TO FIND HOW MANY TRANFILE  *
+000600* RECORDS TO SKIP BEFORE RESUMING.                              *
+000700*****************************************************************
+000800 01  CHKP-RECORD.
+000900     05  CHKP-REG-NO             PIC X(05).
