@@ -0,0 +1,11 @@
+000100*****************************************************************
+000200* PARMREC.CPY                                                   *
+000300* RUN CONTROL CARD FOR 153A - ONE RECORD READ AT STARTUP.       *
+000350* CARRIES THE OPERATOR ID AND THE COMPANY CODE/GL ACCOUNT THE   *
+000360* NIGHTLY GRAND TOTAL IS EXTRACTED TO ON GLIFILE.               *
+000400*****************************************************************
+000500 01  PARM-RECORD.
+000600     05  PARM-OPERATOR-ID        PIC X(08).
+000700     05  PARM-COMPANY-CODE       PIC X(05).
+000800     05  PARM-GL-ACCOUNT         PIC X(10).
+000900     05  PARM-VARIANCE-THRESHOLD PIC S9(10).
