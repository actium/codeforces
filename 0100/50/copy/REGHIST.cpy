@@ -0,0 +1,10 @@
+000100*****************************************************************
+000200* REGHIST.CPY                                                   *
+000300* REGISTER HISTORY RECORD - ONE PER REGISTER, CARRYING THE      *
+000400* TOTAL POSTED FOR THAT REGISTER ON THE PRIOR NIGHT.  153A READS*
+000500* THIS TO FLAG A VARIANCE AND REWRITES IT WITH TONIGHT'S TOTAL  *
+000600* SO TOMORROW NIGHT'S RUN HAS TONIGHT'S FIGURE TO COMPARE TO.   *
+000700*****************************************************************
+000800 01  HIST-RECORD.
+000900     05  HIST-REG-NO             PIC X(05).
+001000     05  HIST-PRIOR-TOTAL        PIC S9(10).
