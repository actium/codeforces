@@ -0,0 +1,11 @@
+000100*****************************************************************
+000200* GLEXTREC.CPY                                                  *
+000300* GENERAL LEDGER INTERFACE EXTRACT RECORD - ONE RECORD PER 153A *
+000400* RUN, CARRYING THE NIGHTLY GRAND TOTAL FORWARD TO THE LEDGER   *
+000500* INTERFACE JOB FOR AUTOMATIC POSTING.                          *
+000600*****************************************************************
+000700 01  GL-RECORD.
+000800     05  GL-COMPANY-CODE         PIC X(05).
+000900     05  GL-ACCOUNT              PIC X(10).
+001000     05  GL-AMOUNT               PIC S9(11).
+001100     05  GL-BUSINESS-DATE        PIC 9(08).
