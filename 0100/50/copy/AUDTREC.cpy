@@ -0,0 +1,24 @@
+000100*****************************************************************
+000200* AUDTREC.CPY                                                   *
+000300* AUDIT LOG RECORD - ONE PER TRANFILE REGISTER DISPOSED OF BY    *
+000400* 153A, WHETHER POSTED, REJECTED, OR OVERFLOWED.  APPENDED TO   *
+000500* AUDTFILE SO A DISCREPANCY CAN BE TRACED BACK TO THE RUN,      *
+000550* OPERATOR, AND INPUT AMOUNTS THAT PRODUCED IT, AND SO A        *
+000560* RESTARTED RUN CAN REBUILD ITS GRAND TOTAL AND COUNTS FOR THE  *
+000570* REGISTERS A PRIOR, ABENDED RUN ALREADY DISPOSED OF.           *
+000600*****************************************************************
+000700 01  AUDT-RECORD.
+000800     05  AUDT-RUN-DATE           PIC 9(08).
+000900     05  AUDT-RUN-TIME           PIC 9(08).
+001000     05  AUDT-OPERATOR-ID        PIC X(08).
+001100     05  AUDT-REG-NO             PIC X(05).
+001150     05  AUDT-STATUS             PIC X(01).
+001160         88  AUDT-POSTED                     VALUE 'P'.
+001170         88  AUDT-REJECTED                   VALUE 'R'.
+001180         88  AUDT-OVERFLOWED                 VALUE 'O'.
+001190     05  AUDT-AMT-A-RAW          PIC X(11).
+001200     05  AUDT-AMT-B-RAW          PIC X(11).
+001300     05  AUDT-AMT-A              PIC S9(10).
+001400     05  AUDT-AMT-B              PIC S9(10).
+001500     05  AUDT-TOTAL              PIC S9(10).
+001600     05  AUDT-MESSAGE            PIC X(40).
